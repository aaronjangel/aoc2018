@@ -14,9 +14,65 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PUZZLE ASSIGN TO 'input'
+      *
+      * The clue-deck file name defaults to 'input' but can be
+      * overridden at run time with a PUZZLE environment variable
+      * (the Unix equivalent of a JCL DD override), so ops can point
+      * a run at a specific dated deck without a recompile.
+           SELECT PUZZLE ASSIGN TO WS-PUZZLE-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-PUZZLE-STATUS.
+           SELECT PUZZLE-REJECT ASSIGN TO 'reject'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * Assigned to a name built fresh per deck (WS-RESTART-FILE),
+      * same reason FREQ-SEEN-FILE is: a fixed literal here would be
+      * shared across a whole DECKLIST batch, and an earlier deck's
+      * own Part 2 checkpoint write partway through a restart would
+      * truncate and overwrite a later deck's still-needed checkpoint
+      * before PROCESS-DECK ever reached it.
+           SELECT RESTART-FILE ASSIGN TO WS-RESTART-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESTART-STATUS.
+      *
+      * The two final answers, fixed-format for a downstream GL
+      * posting job to pick up instead of scraping the console log.
+           SELECT GL-INTERFACE ASSIGN TO 'glinterface'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      * An optional batch of clue-deck file names, one per line, so a
+      * single run can reconcile several decks instead of just the
+      * one PUZZLE file. When DECKLIST isn't set, the job falls back
+      * to treating PUZZLE as a batch of one, same as before.
+           SELECT DECK-LIST ASSIGN TO WS-DECK-LIST-FILE
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           FILE STATUS IS WS-DECKLIST-STATUS.
+      *
+      * The clue deck, keyed by its line number, so PREPARE-RECORDS
+      * no longer has to fit every clue into a fixed-size table
+      * before FREQUENCY-SHIFT can start walking it.
+           SELECT PUZZLE-HIST-FILE ASSIGN TO 'puzzlehist'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PH-SEQ
+           FILE STATUS IS WS-PH-STATUS.
+      *
+      * Every distinct running frequency seen so far, keyed by the
+      * frequency itself (offset positive so it sorts as an
+      * unsigned key) so FREQUENCY-SHIFT can ask "have we seen this
+      * one before" with a single keyed READ instead of a table
+      * SEARCH that gets slower the longer the search runs. Assigned
+      * to a name built fresh per deck (WS-FREQ-SEEN-FILE) rather
+      * than a fixed literal - a DECKLIST batch resuming a checkpoint
+      * on a later deck reprocesses earlier decks first, and each of
+      * those would OPEN OUTPUT (truncate) a file shared across the
+      * whole batch, destroying the very deck's seen-frequency data
+      * the checkpoint is trying to resume.
+           SELECT FREQ-SEEN-FILE ASSIGN TO WS-FREQ-SEEN-FILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-KEY
+           FILE STATUS IS WS-FS-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -26,73 +82,681 @@
           RECORD IS VARYING IN SIZE FROM 2 TO 7
               DEPENDING ON WS-RECORD-SIZE.
        01 PUZZLE-CLUE          PIC X(7).
+      *
+       FD PUZZLE-REJECT
+          LABEL RECORDS ARE OMITTED.
+       01 REJECT-RECORD.
+         05 REJECT-CLUE        PIC X(7).
+         05 FILLER             PIC X(3)  VALUE SPACES.
+         05 REJECT-REASON      PIC X(30).
+      *
+      * Part 2 checkpoint/restart snapshot - just the search position,
+      * since every distinct frequency already seen lives durably in
+      * FREQ-SEEN-FILE rather than in an in-memory table.
+       FD RESTART-FILE
+          LABEL RECORDS ARE OMITTED.
+       01 RESTART-RECORD.
+         05 RESTART-REC-TYPE   PIC X.
+         05 RESTART-P          PIC 9(6).
+         05 RESTART-FREQ-LAST  PIC S9(9).
+         05 RESTART-HIST-COUNT PIC 9(6).
+         05 RESTART-PART1-FREQ PIC S9(9).
+         05 RESTART-PASS-COUNT PIC 9(6).
+         05 RESTART-PART1-RAN  PIC X.
+         05 RESTART-DECK-NAME  PIC X(100).
+      *
+      * GL interface record - one detail row per deck plus a trailer
+      * row with the grand totals, so a multi-deck run reconciles the
+      * same way a JCL batch step would. Leading-separate-signed
+      * amounts so a downstream reader doesn't have to unpack an
+      * overpunch, and a RAN flag ahead of each amount since the
+      * run-mode switch means either part may not have executed.
+       FD GL-INTERFACE
+          LABEL RECORDS ARE OMITTED.
+       01 GL-INTERFACE-RECORD.
+         05 GL-REC-TYPE        PIC X.
+         05 FILLER             PIC X(1)  VALUE SPACE.
+         05 GL-DECK-NAME       PIC X(100).
+         05 FILLER             PIC X(1)  VALUE SPACE.
+         05 GL-PART1-RAN       PIC X.
+         05 FILLER             PIC X(1)  VALUE SPACE.
+         05 GL-PART1-FREQ      PIC S9(11) SIGN IS LEADING SEPARATE.
+         05 FILLER             PIC X(2)  VALUE SPACES.
+         05 GL-PART2-RAN       PIC X.
+         05 FILLER             PIC X(1)  VALUE SPACE.
+         05 GL-PART2-FREQ      PIC S9(11) SIGN IS LEADING SEPARATE.
+      *
+       FD DECK-LIST
+          LABEL RECORDS ARE OMITTED.
+       01 DECK-LIST-RECORD     PIC X(100).
+      *
+       FD PUZZLE-HIST-FILE.
+       01 PH-RECORD.
+         05 PH-SEQ              PIC 9(6).
+         05 PH-CLUE              PIC X(7).
+      *
+       FD FREQ-SEEN-FILE.
+       01 FS-RECORD.
+         05 FS-KEY               PIC 9(10).
+         05 FS-FREQ               PIC S9(9).
+         05 FS-SEQ                PIC 9(6).
       *
        WORKING-STORAGE SECTION.
+       01 WS-PUZZLE-FILE       PIC X(100)   VALUE 'input'.
+       01 WS-PUZZLE-STATUS     PIC X(2)     VALUE '00'.
+       01 WS-RESTART-STATUS    PIC X(2)     VALUE '00'.
+       01 WS-PH-STATUS         PIC X(2)     VALUE '00'.
+       01 WS-FS-STATUS         PIC X(2)     VALUE '00'.
+       01 WS-DECKLIST-STATUS   PIC X(2)     VALUE '00'.
+       01 WS-CHECKPOINT-EVERY  PIC 9(6)     VALUE 1000.
+       01 WS-SINCE-CHECKPOINT  PIC 9(6)     VALUE 0.
+       01 WS-RESUMED           PIC X        VALUE 'N'.
        01 WS-RECORD-SIZE       PIC 9(4).
        01 WS-PART-NUM          PIC 9.
+       01 WS-CLUE-VALID        PIC X        VALUE 'Y'.
+       01 WS-CLUE-REASON       PIC X(30).
+       01 WS-CLUE-IDX          PIC 9(2).
+       01 WS-CLUE-CHAR         PIC X.
+       01 WS-CLUE-DIGITS       PIC 9(2)     VALUE 0.
        01 WS-FREQ.
          05 WS-FREQ-SHFT       PIC S9(9)    VALUE 0.
          05 WS-FREQ-LAST       PIC S9(9)    VALUE 0.
          05 WS-FREQ-DISP       PIC -ZZZZZZZ9.
          05 WS-FREQ-MATCH      PIC X        VALUE 'N'.
-       01 WS-PUZZLE-TABLE.
-         05 WS-PUZZLE-COUNT    PIC 999999   VALUE 0.
-         05 WS-PUZZLE-HIST     PIC X(7)
-                               OCCURS 1004 TIMES
-                               INDEXED BY P.
-       01 WS-FREQ-HIST-TABLE.
-         05 WS-FREQ-HIST-IDX   PIC 999999.
-         05 WS-FREQ-HIST       PIC S9(9)    VALUE 0
-                               OCCURS 150000 TIMES
-                               INDEXED BY F.
+      *
+      * The frequency CHECK-FREQ-SEEN actually flagged as a repeat,
+      * captured at the moment WS-FREQ-MATCH first goes to 'Y' -
+      * independent of WS-FREQ-LAST, which keeps moving (through the
+      * rest of Part 1's pass, or further checkpointed iterations)
+      * after the match is found. DISPLAY-RESULT reports whichever of
+      * the two a given part actually means to report, via
+      * WS-FREQ-DISP-SRC.
+       01 WS-FREQ-DUP           PIC S9(9)    VALUE 0.
+       01 WS-FREQ-DISP-SRC      PIC S9(9)    VALUE 0.
+      *
+      * FS-KEY is always positive: the frequency shifted up by this
+      * offset, comfortably clear of the S9(9) range FREQUENCY-SHIFT
+      * works in.
+       01 WS-FREQ-KEY-OFFSET   PIC 9(10)    VALUE 5000000000.
+       01 WS-PART1-FREQ        PIC S9(9)    VALUE 0.
+       01 WS-PUZZLE-COUNT      PIC 9(6)     VALUE 0.
+       01 P                    PIC 9(6)     VALUE 1.
+       01 WS-FREQ-HIST-COUNT   PIC 9(6)     VALUE 0.
+      *
+      * WS-PASS-COUNT tracks how many full trips through the clue
+      * deck Part 2 has made, starting at 1 for the trip already in
+      * progress. WS-MAX-PASSES is the safety bound that used to be
+      * WS-FREQ-HIST's OCCURS 150000 ceiling - now that the seen-
+      * frequency file can grow without limit, a deck with no
+      * repeating partial sum needs its own cutoff instead of running
+      * forever.
+       01 WS-PASS-COUNT        PIC 9(6)     VALUE 1.
+       01 WS-MAX-PASSES        PIC 9(6)     VALUE 100000.
+       01 WS-NO-DUP            PIC X        VALUE 'N'.
+      *
+      * Set when PUZZLE-HIST-FILE can't produce a clue FREQUENCY-SHIFT
+      * expects - a corrupt or truncated index rather than a bad clue
+      * record, since those are already screened out by VALIDATE-CLUE
+      * before they reach the hist file. Halts the walk for this deck
+      * instead of carrying a stale WS-FREQ-SHFT value into the
+      * running total.
+       01 WS-HIST-ERROR        PIC X        VALUE 'N'.
        01 WS-EOF               PIC X(1)     VALUE 'N'.
+       01 WS-PRUNE-EOF          PIC X(1)     VALUE 'N'.
+      *
+      * Run-mode switch - '1' runs Part 1 only, '2' runs Part 2 only,
+      * anything else (including the default) runs both. Overridden at
+      * run time with a RUNMODE environment variable the same way
+      * PUZZLE overrides the clue-deck file.
+       01 WS-RUN-MODE          PIC X        VALUE 'B'.
+       01 WS-PART1-RAN         PIC X        VALUE 'N'.
+       01 WS-PART2-RAN         PIC X        VALUE 'N'.
+       01 WS-PART2-FREQ        PIC S9(9)    VALUE 0.
+      *
+      * The deck batch this run processes - just PUZZLE on its own
+      * unless DECKLIST points at a list of clue-deck file names.
+      * 50 decks is plenty of headroom for a single batch window; this
+      * is a list of file names ops hands us, not clue data, so unlike
+      * the clue/frequency tables it doesn't need to be unbounded.
+       01 WS-DECK-LIST-FILE    PIC X(100)   VALUE SPACES.
+       01 WS-DECKLIST-EOF      PIC X        VALUE 'N'.
+       01 WS-DECK-TABLE.
+         05 WS-DECK-COUNT      PIC 9(3)     VALUE 0.
+         05 WS-DECK-NAME       PIC X(100)
+                                OCCURS 50 TIMES
+                                INDEXED BY D.
+      *
+      * FREQ-SEEN-FILE's dynamic name for the deck currently being
+      * processed - 'freqseen' plus the deck's position in the
+      * batch, so every deck in a DECKLIST run gets its own file
+      * instead of all decks sharing and truncating one another's.
+       01 WS-FREQ-SEEN-FILE    PIC X(100)   VALUE SPACES.
+      * RESTART-FILE's dynamic name, same per-deck treatment and for
+      * the same reason - a Part 2 checkpoint write for one deck must
+      * never be able to truncate a checkpoint still owned by another
+      * deck in the batch.
+       01 WS-RESTART-FILE      PIC X(100)   VALUE SPACES.
+       01 WS-DECK-NUM          PIC 9(3)     VALUE 0.
+       01 WS-GRAND-PART1-TOTAL PIC S9(11)   VALUE 0.
+       01 WS-GRAND-PART1-COUNT PIC 9(3)     VALUE 0.
+       01 WS-GRAND-PART2-TOTAL PIC S9(11)   VALUE 0.
+       01 WS-GRAND-PART2-COUNT PIC 9(3)     VALUE 0.
+       01 WS-GRAND-DISP        PIC -ZZZZZZZZZZ9.
       *
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY 'Advent of Code 2018, Day 1'
-           PERFORM PREPARE-RECORDS.
-           PERFORM PART-1.
-           PERFORM PART-2.
+           PERFORM LOAD-DECK-LIST.
+           OPEN OUTPUT GL-INTERFACE.
+      * Opened once for the whole run, same as GL-INTERFACE, so a
+      * multi-deck batch accumulates every deck's rejects instead of
+      * each deck truncating the one before it.
+           OPEN OUTPUT PUZZLE-REJECT.
+           PERFORM PROCESS-DECK VARYING D FROM 1 BY 1
+               UNTIL D > WS-DECK-COUNT.
+           PERFORM WRITE-GL-TRAILER.
+           CLOSE GL-INTERFACE.
+           CLOSE PUZZLE-REJECT.
+           PERFORM DISPLAY-GRAND-TOTALS.
            GOBACK.
+      *
+      * Builds the deck batch for this run. DECKLIST, when set, names
+      * a file listing one clue-deck file name per line; otherwise the
+      * batch is just the single PUZZLE deck, same as before DECKLIST
+      * existed.
+       LOAD-DECK-LIST.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT 'RUNMODE'
+               ON EXCEPTION
+                   MOVE 'B' TO WS-RUN-MODE
+           END-ACCEPT.
+           ACCEPT WS-DECK-LIST-FILE FROM ENVIRONMENT 'DECKLIST'
+               ON EXCEPTION
+                   MOVE SPACES TO WS-DECK-LIST-FILE
+           END-ACCEPT.
+           IF WS-DECK-LIST-FILE = SPACES
+               ACCEPT WS-PUZZLE-FILE FROM ENVIRONMENT 'PUZZLE'
+                   ON EXCEPTION
+                       MOVE 'input' TO WS-PUZZLE-FILE
+               END-ACCEPT
+               MOVE 1 TO WS-DECK-COUNT
+               SET D TO 1
+               MOVE WS-PUZZLE-FILE TO WS-DECK-NAME(D)
+           ELSE
+               OPEN INPUT DECK-LIST
+               IF WS-DECKLIST-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN DECKLIST FILE '
+                       WS-DECK-LIST-FILE ', STATUS ' WS-DECKLIST-STATUS
+                   STOP RUN
+               END-IF
+               MOVE 0 TO WS-DECK-COUNT
+               READ DECK-LIST RECORD
+                   AT END MOVE 'Y' TO WS-DECKLIST-EOF
+               END-READ
+               PERFORM READ-DECK-LIST-ENTRY UNTIL WS-DECKLIST-EOF = 'Y'
+               CLOSE DECK-LIST
+           END-IF.
+      *
+      * One entry of the DECKLIST file per call - pulled out of
+      * LOAD-DECK-LIST so the batch build uses the same out-of-line
+      * PERFORM style as the rest of this program.
+       READ-DECK-LIST-ENTRY.
+           IF WS-DECK-COUNT >= 50
+               DISPLAY 'DECKLIST HAS MORE THAN 50 ENTRIES - '
+                   'ABORTING'
+               CLOSE DECK-LIST
+               STOP RUN
+           END-IF.
+           ADD 1 TO WS-DECK-COUNT.
+           SET D TO WS-DECK-COUNT.
+           MOVE DECK-LIST-RECORD TO WS-DECK-NAME(D).
+           READ DECK-LIST RECORD
+               AT END MOVE 'Y' TO WS-DECKLIST-EOF
+           END-READ.
+      *
+      * Runs one clue deck through PART-1/PART-2 exactly as a single-
+      * deck job always has, resetting every per-run working value
+      * first so one deck's numbers can't leak into the next one's.
+       PROCESS-DECK.
+           MOVE WS-DECK-NAME(D) TO WS-PUZZLE-FILE.
+           SET WS-DECK-NUM TO D.
+           MOVE SPACES TO WS-FREQ-SEEN-FILE.
+           STRING 'freqseen' DELIMITED BY SIZE
+                  WS-DECK-NUM DELIMITED BY SIZE
+               INTO WS-FREQ-SEEN-FILE.
+           MOVE SPACES TO WS-RESTART-FILE.
+           STRING 'restart' DELIMITED BY SIZE
+                  WS-DECK-NUM DELIMITED BY SIZE
+               INTO WS-RESTART-FILE.
+           MOVE 0 TO WS-PUZZLE-COUNT.
+           MOVE 0 TO WS-FREQ-HIST-COUNT.
+           MOVE 0 TO WS-FREQ-LAST.
+           MOVE 0 TO WS-PART1-FREQ.
+           MOVE 0 TO WS-PART2-FREQ.
+           MOVE 0 TO WS-FREQ-DUP.
+           MOVE 'N' TO WS-PART1-RAN.
+           MOVE 'N' TO WS-PART2-RAN.
+           MOVE 'N' TO WS-FREQ-MATCH.
+           MOVE 'N' TO WS-NO-DUP.
+           MOVE 'N' TO WS-HIST-ERROR.
+           MOVE 1 TO WS-PASS-COUNT.
+           MOVE 0 TO WS-SINCE-CHECKPOINT.
+           MOVE 'N' TO WS-RESUMED.
+           DISPLAY 'Deck ' D ': ' WS-PUZZLE-FILE.
+           PERFORM PREPARE-RECORDS.
+           PERFORM RESTORE-CHECKPOINT.
+      * A checkpoint only ever carries a Part 2 search in progress, so
+      * it has nothing to offer a Part-1-only run - discard it rather
+      * than let a stale checkpoint force Part 2 to run anyway and
+      * defeat the run-mode switch.
+           IF WS-RESUMED = 'Y' AND WS-RUN-MODE = '1'
+               DISPLAY '  Ignoring Part 2 checkpoint for this deck - '
+                   'RUNMODE 1 requested'
+               PERFORM DISCARD-CHECKPOINT
+               MOVE 'N' TO WS-RESUMED
+               SET P TO 1
+               MOVE 0 TO WS-FREQ-LAST
+               MOVE 0 TO WS-FREQ-HIST-COUNT
+               MOVE 0 TO WS-PART1-FREQ
+               MOVE 'N' TO WS-PART1-RAN
+               MOVE 1 TO WS-PASS-COUNT
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
+           IF WS-RESUMED = 'Y'
+               OPEN I-O FREQ-SEEN-FILE
+               IF WS-FS-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN FREQ-SEEN-FILE, STATUS '
+                       WS-FS-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM PRUNE-FREQ-SEEN
+               MOVE '2' TO WS-PART-NUM
+               PERFORM PART-2
+           ELSE
+               OPEN OUTPUT FREQ-SEEN-FILE
+               CLOSE FREQ-SEEN-FILE
+               OPEN I-O FREQ-SEEN-FILE
+               IF WS-FS-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN FREQ-SEEN-FILE, STATUS '
+                       WS-FS-STATUS
+                   STOP RUN
+               END-IF
+               IF WS-RUN-MODE NOT = '2'
+                   PERFORM PART-1
+               END-IF
+               IF WS-RUN-MODE NOT = '1'
+                   PERFORM PART-2
+               END-IF
+           END-IF.
+           CLOSE FREQ-SEEN-FILE.
+           CLOSE PUZZLE-HIST-FILE.
+           PERFORM ACCUMULATE-GRAND-TOTALS.
+           PERFORM WRITE-GL-DETAIL.
+      *
+       ACCUMULATE-GRAND-TOTALS.
+           IF WS-PART1-RAN = 'Y'
+               ADD WS-PART1-FREQ TO WS-GRAND-PART1-TOTAL
+               ADD 1 TO WS-GRAND-PART1-COUNT
+           END-IF.
+           IF WS-PART2-RAN = 'Y'
+               ADD WS-PART2-FREQ TO WS-GRAND-PART2-TOTAL
+               ADD 1 TO WS-GRAND-PART2-COUNT
+           END-IF.
+      *
+       DISPLAY-GRAND-TOTALS.
+           DISPLAY 'Grand totals across ' WS-DECK-COUNT ' deck(s):'.
+           IF WS-GRAND-PART1-COUNT > 0
+               MOVE WS-GRAND-PART1-TOTAL TO WS-GRAND-DISP
+               DISPLAY '  Part 1 total: ' WS-GRAND-DISP ' over '
+                   WS-GRAND-PART1-COUNT ' deck(s)'
+           END-IF.
+           IF WS-GRAND-PART2-COUNT > 0
+               MOVE WS-GRAND-PART2-TOTAL TO WS-GRAND-DISP
+               DISPLAY '  Part 2 total: ' WS-GRAND-DISP ' over '
+                   WS-GRAND-PART2-COUNT ' deck(s)'
+           END-IF.
       *
        PREPARE-RECORDS.
+           MOVE 'N' TO WS-EOF.
            OPEN INPUT PUZZLE.
-           READ PUZZLE.
+           IF WS-PUZZLE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PUZZLE FILE ' WS-PUZZLE-FILE
+                   ', STATUS ' WS-PUZZLE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PUZZLE-HIST-FILE.
+           IF WS-PH-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PUZZLE-HIST-FILE, STATUS '
+                   WS-PH-STATUS
+               STOP RUN
+           END-IF.
+           READ PUZZLE RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
            PERFORM PROCESS-RECORD UNTIL WS-EOF = 'Y'.
            CLOSE PUZZLE.
+           CLOSE PUZZLE-HIST-FILE.
+           OPEN INPUT PUZZLE-HIST-FILE.
+           IF WS-PH-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO REOPEN PUZZLE-HIST-FILE, STATUS '
+                   WS-PH-STATUS
+               STOP RUN
+           END-IF.
            SET P TO 1.
       *
+      * A deck with every clue rejected by VALIDATE-CLUE leaves
+      * WS-PUZZLE-COUNT at 0 - report that plainly instead of letting
+      * FREQUENCY-SHIFT's first keyed read against an empty
+      * PUZZLE-HIST-FILE fail and report it as a corrupt index.
        PART-1.
            MOVE '1' TO WS-PART-NUM.
-           PERFORM FREQUENCY-SHIFT UNTIL P > WS-PUZZLE-COUNT.
-           PERFORM DISPLAY-RESULT.
+           IF WS-PUZZLE-COUNT = 0
+               DISPLAY 'Part 1: NO VALID CLUES IN DECK - SKIPPED'
+           ELSE
+               PERFORM FREQUENCY-SHIFT
+                   UNTIL P > WS-PUZZLE-COUNT OR WS-HIST-ERROR = 'Y'
+               IF WS-HIST-ERROR = 'Y'
+                   DISPLAY 'Part 1: ABORTED - CLUE HISTORY FILE '
+                       'INCOMPLETE'
+               ELSE
+                   MOVE WS-FREQ-LAST TO WS-PART1-FREQ
+                   MOVE 'Y' TO WS-PART1-RAN
+                   MOVE WS-FREQ-LAST TO WS-FREQ-DISP-SRC
+                   PERFORM DISPLAY-RESULT
+               END-IF
+           END-IF.
       *
        PART-2.
            MOVE '2' TO WS-PART-NUM.
-           PERFORM FREQUENCY-SHIFT UNTIL WS-FREQ-MATCH = 'Y'
-           PERFORM DISPLAY-RESULT.
+           IF WS-PUZZLE-COUNT = 0
+               DISPLAY 'Part 2: NO VALID CLUES IN DECK - SKIPPED'
+           ELSE
+               PERFORM FREQUENCY-SHIFT
+                   UNTIL WS-FREQ-MATCH = 'Y' OR WS-NO-DUP = 'Y'
+                       OR WS-HIST-ERROR = 'Y'
+               IF WS-HIST-ERROR = 'Y'
+                   DISPLAY 'Part 2: ABORTED - CLUE HISTORY FILE '
+                       'INCOMPLETE'
+               ELSE
+                   IF WS-FREQ-MATCH = 'Y'
+                       PERFORM DISCARD-CHECKPOINT
+                       MOVE WS-FREQ-DUP TO WS-PART2-FREQ
+                       MOVE 'Y' TO WS-PART2-RAN
+                       MOVE WS-FREQ-DUP TO WS-FREQ-DISP-SRC
+                       PERFORM DISPLAY-RESULT
+                       DISPLAY '  (found after ' WS-PASS-COUNT
+                           ' pass(es) through the deck)'
+                   ELSE
+                       DISPLAY 'Part 2: NO DUPLICATE FREQUENCY FOUND '
+                           'WITHIN ' WS-MAX-PASSES
+                           ' PASSES - SEARCH ABANDONED'
+                   END-IF
+               END-IF
+           END-IF.
       *
        DISPLAY-RESULT.
-           MOVE WS-FREQ-LAST TO WS-FREQ-DISP.
+           MOVE WS-FREQ-DISP-SRC TO WS-FREQ-DISP.
            DISPLAY 'Part ' WS-PART-NUM ': ' WS-FREQ-DISP.
+      *
+      * Posts one deck's final answers to the GL interface file as a
+      * detail row, so the batch job downstream has one place to pick
+      * up every deck's numbers instead of parsing the console log.
+      * The RAN flags tell it which of GL-PART1-FREQ/GL-PART2-FREQ are
+      * real answers versus a part the run-mode switch skipped.
+       WRITE-GL-DETAIL.
+           MOVE 'D' TO GL-REC-TYPE.
+           MOVE WS-PUZZLE-FILE TO GL-DECK-NAME.
+           MOVE WS-PART1-RAN TO GL-PART1-RAN.
+           MOVE WS-PART1-FREQ TO GL-PART1-FREQ.
+           MOVE WS-PART2-RAN TO GL-PART2-RAN.
+           MOVE WS-PART2-FREQ TO GL-PART2-FREQ.
+           WRITE GL-INTERFACE-RECORD.
+      *
+      * One trailer row with the grand totals across every deck in
+      * the batch, so the GL file reconciles the same way the console
+      * totals in DISPLAY-GRAND-TOTALS do. The RAN flags reflect
+      * whether the grand totals actually have a contribution in them
+      * (WS-GRAND-PARTn-COUNT > 0), not just the last deck processed -
+      * a batch where only an earlier deck ran that part still has a
+      * real total to post even if the last deck skipped or aborted
+      * it.
+       WRITE-GL-TRAILER.
+           MOVE 'T' TO GL-REC-TYPE.
+           MOVE SPACES TO GL-DECK-NAME.
+           IF WS-GRAND-PART1-COUNT > 0
+               MOVE 'Y' TO GL-PART1-RAN
+           ELSE
+               MOVE 'N' TO GL-PART1-RAN
+           END-IF.
+           MOVE WS-GRAND-PART1-TOTAL TO GL-PART1-FREQ.
+           IF WS-GRAND-PART2-COUNT > 0
+               MOVE 'Y' TO GL-PART2-RAN
+           ELSE
+               MOVE 'N' TO GL-PART2-RAN
+           END-IF.
+           MOVE WS-GRAND-PART2-TOTAL TO GL-PART2-FREQ.
+           WRITE GL-INTERFACE-RECORD.
       *
        PROCESS-RECORD.
-           MOVE PUZZLE-CLUE TO WS-PUZZLE-HIST(P).
-           ADD 1 TO WS-PUZZLE-COUNT.
-           ADD 1 TO P.
+           PERFORM VALIDATE-CLUE.
+           IF WS-CLUE-VALID = 'Y'
+               ADD 1 TO WS-PUZZLE-COUNT
+               MOVE WS-PUZZLE-COUNT TO PH-SEQ
+               MOVE PUZZLE-CLUE TO PH-CLUE
+               WRITE PH-RECORD
+           ELSE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
            READ PUZZLE RECORD AT END MOVE 'Y' TO WS-EOF END-READ.
+      *
+      * A clean clue is a leading sign followed by one or more
+      * digits and nothing else - anything short of that gets
+      * kicked to the reject file instead of touching the total.
+       VALIDATE-CLUE.
+           MOVE 'Y' TO WS-CLUE-VALID.
+           MOVE SPACES TO WS-CLUE-REASON.
+           MOVE 0 TO WS-CLUE-DIGITS.
+           IF WS-RECORD-SIZE < 2
+               MOVE 'N' TO WS-CLUE-VALID
+               MOVE 'RECORD TOO SHORT' TO WS-CLUE-REASON
+           ELSE
+               IF PUZZLE-CLUE(1:1) NOT = '+' AND
+                  PUZZLE-CLUE(1:1) NOT = '-'
+                   MOVE 'N' TO WS-CLUE-VALID
+                   MOVE 'MISSING LEADING SIGN' TO WS-CLUE-REASON
+               END-IF
+           END-IF.
+           IF WS-CLUE-VALID = 'Y'
+               PERFORM CHECK-CLUE-DIGIT VARYING WS-CLUE-IDX FROM 2 BY 1
+                       UNTIL WS-CLUE-IDX > WS-RECORD-SIZE
+               IF WS-CLUE-VALID = 'Y' AND WS-CLUE-DIGITS = 0
+                   MOVE 'N' TO WS-CLUE-VALID
+                   MOVE 'NO DIGITS IN CLUE' TO WS-CLUE-REASON
+               END-IF
+           END-IF.
+      *
+      * One character of the clue body per call - pulled out of
+      * VALIDATE-CLUE so the digit scan uses the same out-of-line
+      * PERFORM style as the rest of this program.
+       CHECK-CLUE-DIGIT.
+           MOVE PUZZLE-CLUE(WS-CLUE-IDX:1) TO WS-CLUE-CHAR.
+           IF WS-CLUE-CHAR IS NUMERIC
+               ADD 1 TO WS-CLUE-DIGITS
+           ELSE
+               MOVE 'N' TO WS-CLUE-VALID
+               MOVE 'NON-NUMERIC CLUE BODY' TO WS-CLUE-REASON
+           END-IF.
+      *
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD.
+           IF WS-RECORD-SIZE > 0
+               MOVE PUZZLE-CLUE(1:WS-RECORD-SIZE) TO
+                   REJECT-CLUE(1:WS-RECORD-SIZE)
+           END-IF.
+           MOVE WS-CLUE-REASON TO REJECT-REASON.
+           WRITE REJECT-RECORD.
       *
        FREQUENCY-SHIFT.
-           IF P > WS-PUZZLE-COUNT SET P TO 1.
-           MOVE WS-PUZZLE-HIST(P) TO WS-FREQ-SHFT.
-           ADD WS-FREQ-SHFT TO WS-FREQ-LAST.
-           MOVE F TO WS-FREQ-HIST-IDX.
-           SET F TO 1.
-           SEARCH WS-FREQ-HIST
-               WHEN WS-FREQ-HIST(F) = WS-FREQ-LAST
-                   MOVE 'Y' TO WS-FREQ-MATCH
-           END-SEARCH.
-           MOVE WS-FREQ-HIST-IDX TO F.
-           ADD 1 TO F.
-           MOVE WS-FREQ-LAST TO WS-FREQ-HIST(F).
-           ADD 1 TO P.
+           IF P > WS-PUZZLE-COUNT
+               SET P TO 1
+               ADD 1 TO WS-PASS-COUNT
+               IF WS-PART-NUM = '2' AND WS-PASS-COUNT > WS-MAX-PASSES
+                   MOVE 'Y' TO WS-NO-DUP
+               END-IF
+           END-IF.
+           IF WS-NO-DUP NOT = 'Y' AND WS-HIST-ERROR NOT = 'Y'
+               MOVE P TO PH-SEQ
+               READ PUZZLE-HIST-FILE KEY IS PH-SEQ
+                   INVALID KEY
+                       DISPLAY 'CLUE ' PH-SEQ
+                           ' MISSING FROM HIST - ABORTING'
+                       MOVE 'Y' TO WS-HIST-ERROR
+               END-READ
+               IF WS-HIST-ERROR NOT = 'Y'
+                   MOVE PH-CLUE TO WS-FREQ-SHFT
+                   ADD WS-FREQ-SHFT TO WS-FREQ-LAST
+                   PERFORM CHECK-FREQ-SEEN
+                   ADD 1 TO P
+                   IF WS-PART-NUM = '2' AND WS-FREQ-MATCH NOT = 'Y'
+                       PERFORM CHECKPOINT-IF-DUE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      * Keyed lookup replaces the old linear SEARCH: checking and
+      * recording a frequency both cost the same regardless of how
+      * many distinct frequencies have been seen so far. Once a match
+      * is found this becomes a no-op - Part 1's walk keeps calling
+      * FREQUENCY-SHIFT through the rest of its pass regardless of
+      * WS-FREQ-MATCH, and without this guard it would keep recording
+      * (and could even re-detect) frequencies past the one actually
+      * reported as the duplicate. FS-SEQ tags each entry with the
+      * order it was first seen in, so RESTORE-CHECKPOINT can prune
+      * back to exactly what a checkpoint captured.
+       CHECK-FREQ-SEEN.
+           IF WS-FREQ-MATCH NOT = 'Y'
+               COMPUTE FS-KEY = WS-FREQ-LAST + WS-FREQ-KEY-OFFSET
+               READ FREQ-SEEN-FILE KEY IS FS-KEY
+                   INVALID KEY
+                       ADD 1 TO WS-FREQ-HIST-COUNT
+                       MOVE WS-FREQ-LAST TO FS-FREQ
+                       MOVE WS-FREQ-HIST-COUNT TO FS-SEQ
+                       WRITE FS-RECORD
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FREQ-MATCH
+                       MOVE WS-FREQ-LAST TO WS-FREQ-DUP
+               END-READ
+           END-IF.
+      *
+      * FREQ-SEEN-FILE is written durably on every iteration, but the
+      * P/WS-FREQ-LAST snapshot in RESTART-FILE only happens every
+      * WS-CHECKPOINT-EVERY iterations - so an abend between two
+      * checkpoints leaves FREQ-SEEN-FILE holding frequencies from
+      * iterations past the last checkpoint that RESTORE-CHECKPOINT is
+      * about to re-walk. Left alone, the resumed walk would re-read
+      * those same frequencies and CHECK-FREQ-SEEN would immediately
+      * "recognize" them as already seen, reporting a bogus duplicate
+      * that has nothing to do with the real first repeat. Deleting
+      * every entry whose FS-SEQ is past the checkpointed
+      * WS-FREQ-HIST-COUNT rolls FREQ-SEEN-FILE back to exactly the
+      * state it was in when that checkpoint was written, so the
+      * resumed walk re-discovers those iterations fresh instead of
+      * short-circuiting on its own leftover records.
+       PRUNE-FREQ-SEEN.
+           MOVE 0 TO FS-KEY.
+           MOVE 'N' TO WS-PRUNE-EOF.
+           START FREQ-SEEN-FILE KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-PRUNE-EOF
+           END-START.
+           PERFORM PRUNE-FREQ-SEEN-ENTRY UNTIL WS-PRUNE-EOF = 'Y'.
+      *
+       PRUNE-FREQ-SEEN-ENTRY.
+           READ FREQ-SEEN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-PRUNE-EOF
+           END-READ.
+           IF WS-PRUNE-EOF NOT = 'Y' AND FS-SEQ > WS-FREQ-HIST-COUNT
+               DELETE FREQ-SEEN-FILE RECORD
+           END-IF.
+      *
+      * Snapshot P, WS-FREQ-LAST and the count of distinct frequencies
+      * seen out to the restart file every WS-CHECKPOINT-EVERY
+      * iterations, so an abend mid-search loses at most that many
+      * iterations of work. The frequencies themselves don't need to
+      * be snapshotted - FREQ-SEEN-FILE already has them on disk.
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-EVERY
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
+      *
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN RESTART-FILE FOR CHECKPOINT, '
+                   'STATUS ' WS-RESTART-STATUS
+               STOP RUN
+           END-IF.
+           MOVE 'C' TO RESTART-REC-TYPE.
+           MOVE P TO RESTART-P.
+           MOVE WS-FREQ-LAST TO RESTART-FREQ-LAST.
+           MOVE WS-FREQ-HIST-COUNT TO RESTART-HIST-COUNT.
+           MOVE WS-PART1-FREQ TO RESTART-PART1-FREQ.
+           MOVE WS-PASS-COUNT TO RESTART-PASS-COUNT.
+           MOVE WS-PART1-RAN TO RESTART-PART1-RAN.
+           MOVE WS-PUZZLE-FILE TO RESTART-DECK-NAME.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+      *
+      * If a prior run left a checkpoint behind for the deck currently
+      * being processed, pick the search back up from there instead of
+      * starting again at P = 1 - and skip re-running PART-1, since
+      * FREQ-SEEN-FILE already holds everything that pass contributed.
+      * PART-1's clue deck has already been rebuilt fresh by
+      * PREPARE-RECORDS by the time this runs. RESTART-FILE is named
+      * per deck (WS-RESTART-FILE), so this READ can only ever see a
+      * checkpoint this same deck wrote - the RESTART-DECK-NAME check
+      * is kept as a sanity check against a stale or hand-edited file
+      * rather than anything this path now relies on for correctness.
+       RESTORE-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-FILE
+               IF WS-RESTART-STATUS = '00' AND
+                  RESTART-REC-TYPE = 'C' AND
+                  RESTART-DECK-NAME = WS-PUZZLE-FILE
+                   MOVE RESTART-P TO P
+                   MOVE RESTART-FREQ-LAST TO WS-FREQ-LAST
+                   MOVE RESTART-HIST-COUNT TO WS-FREQ-HIST-COUNT
+                   MOVE RESTART-PART1-FREQ TO WS-PART1-FREQ
+                   MOVE RESTART-PASS-COUNT TO WS-PASS-COUNT
+                   MOVE RESTART-PART1-RAN TO WS-PART1-RAN
+                   MOVE 'Y' TO WS-RESUMED
+                   DISPLAY 'Resuming Part 2 search from checkpoint '
+                       'for deck ' WS-PUZZLE-FILE
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+      *
+      * A match was found in the normal way, not by running off the
+      * end of a resumed search - clear the checkpoint so the next
+      * fresh run doesn't mistake it for live progress. RESTART-FILE is
+      * named per deck, so truncating it here can't touch any other
+      * deck's checkpoint; the RESTART-DECK-NAME check is the same
+      * defensive match RESTORE-CHECKPOINT makes, not load-bearing for
+      * isolation between decks.
+       DISCARD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-FILE
+               IF WS-RESTART-STATUS = '00' AND
+                  RESTART-REC-TYPE = 'C' AND
+                  RESTART-DECK-NAME = WS-PUZZLE-FILE
+                   CLOSE RESTART-FILE
+                   OPEN OUTPUT RESTART-FILE
+                   CLOSE RESTART-FILE
+               ELSE
+                   CLOSE RESTART-FILE
+               END-IF
+           END-IF.
