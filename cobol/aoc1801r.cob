@@ -0,0 +1,335 @@
+      * Advent of Code 2018, Day 1 - Frequency Walk Audit Report.
+      *
+      * Companion to AOC1801. Reads the same PUZZLE clue deck and
+      * writes one audit line per clue showing the shift applied and
+      * the running frequency it produced, so a duplicate-frequency
+      * result can be walked back through step by step instead of
+      * trusting the two DISPLAYed totals on faith.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC1801R.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * Same PUZZLE environment-variable override AOC1801 supports,
+      * so the audit report can be pointed at the same deck a given
+      * run used without a recompile.
+           SELECT PUZZLE ASSIGN TO WS-PUZZLE-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-PUZZLE-STATUS.
+      * Named apart from AOC1801's own 'reject' so an audit run and a
+      * clue-walk job don't truncate each other's reject file if run
+      * from the same directory back to back.
+           SELECT PUZZLE-REJECT ASSIGN TO 'auditreject'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FREQ-AUDIT ASSIGN TO 'audit'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      * The clue deck, keyed by its line number, same indexed-file
+      * trick AOC1801 uses - the audit trail needs to walk the deck
+      * more than once to reach a duplicate that takes several passes
+      * to show up, and a LINE SEQUENTIAL file can't be re-read from
+      * the middle the way this keyed re-walk needs. Named apart from
+      * AOC1801's own 'puzzlehist'/'freqseen' files so an audit run
+      * never clobbers a clue-walk job's working files if run from the
+      * same directory.
+           SELECT PUZZLE-HIST-FILE ASSIGN TO 'audithist'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PH-SEQ
+           FILE STATUS IS WS-PH-STATUS.
+      *
+      * Every distinct running frequency seen so far, same keyed-
+      * lookup design as AOC1801's FREQ-SEEN-FILE.
+           SELECT FREQ-SEEN-FILE ASSIGN TO 'auditfreqseen'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-KEY
+           FILE STATUS IS WS-FS-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PUZZLE
+          LABEL RECORDS ARE OMITTED
+          DATA RECORD IS PUZZLE-CLUE
+          RECORD IS VARYING IN SIZE FROM 2 TO 7
+              DEPENDING ON WS-RECORD-SIZE.
+       01 PUZZLE-CLUE          PIC X(7).
+      *
+       FD PUZZLE-REJECT
+          LABEL RECORDS ARE OMITTED.
+       01 REJECT-RECORD.
+         05 REJECT-CLUE        PIC X(7).
+         05 FILLER             PIC X(3)  VALUE SPACES.
+         05 REJECT-REASON      PIC X(30).
+      *
+       FD FREQ-AUDIT
+          LABEL RECORDS ARE OMITTED.
+       01 AUDIT-RECORD.
+         05 AUDIT-SEQ           PIC ZZZZZ9.
+         05 FILLER              PIC X(2)  VALUE SPACES.
+         05 AUDIT-CLUE          PIC X(7).
+         05 FILLER              PIC X(2)  VALUE SPACES.
+         05 AUDIT-SHIFT         PIC -ZZZZZZZ9.
+         05 FILLER              PIC X(2)  VALUE SPACES.
+         05 AUDIT-RUNNING-FREQ  PIC -ZZZZZZZ9.
+      *
+       FD PUZZLE-HIST-FILE.
+       01 PH-RECORD.
+         05 PH-SEQ              PIC 9(6).
+         05 PH-CLUE              PIC X(7).
+      *
+       FD FREQ-SEEN-FILE.
+       01 FS-RECORD.
+         05 FS-KEY               PIC 9(10).
+         05 FS-FREQ               PIC S9(9).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-PUZZLE-FILE       PIC X(100)   VALUE 'input'.
+       01 WS-PUZZLE-STATUS     PIC X(2)     VALUE '00'.
+       01 WS-PH-STATUS         PIC X(2)     VALUE '00'.
+       01 WS-FS-STATUS         PIC X(2)     VALUE '00'.
+       01 WS-RECORD-SIZE       PIC 9(4).
+       01 WS-SEQ               PIC 9(6)     VALUE 0.
+       01 WS-PUZZLE-COUNT      PIC 9(6)     VALUE 0.
+       01 P                    PIC 9(6)     VALUE 1.
+       01 WS-FREQ-SHFT         PIC S9(9)    VALUE 0.
+       01 WS-FREQ-LAST         PIC S9(9)    VALUE 0.
+       01 WS-FREQ-MATCH        PIC X        VALUE 'N'.
+      *
+      * The frequency CHECK-FREQ-SEEN actually flagged as a repeat,
+      * captured the moment WS-FREQ-MATCH first goes to 'Y' -
+      * independent of WS-FREQ-LAST, which keeps moving for the rest
+      * of the first pass even after a match found mid-pass, same
+      * distinction AOC1801's own PART-2 makes.
+       01 WS-FREQ-DUP          PIC S9(9)    VALUE 0.
+      *
+      * FS-KEY is always positive: the frequency shifted up by this
+      * offset, comfortably clear of the S9(9) range this walk works
+      * in - same offset AOC1801 uses for its own FREQ-SEEN-FILE.
+       01 WS-FREQ-KEY-OFFSET   PIC 9(10)    VALUE 5000000000.
+      *
+      * Passes through the deck after the first, same safety bound as
+      * AOC1801's Part 2 search, so a deck with no repeating partial
+      * sum doesn't leave this report running forever either.
+       01 WS-PASS-COUNT        PIC 9(6)     VALUE 1.
+       01 WS-MAX-PASSES        PIC 9(6)     VALUE 100000.
+       01 WS-NO-DUP            PIC X        VALUE 'N'.
+       01 WS-HIST-ERROR        PIC X        VALUE 'N'.
+       01 WS-AUDIT-CLUE        PIC X(7)     VALUE SPACES.
+       01 WS-EOF               PIC X(1)     VALUE 'N'.
+       01 WS-CLUE-VALID        PIC X        VALUE 'Y'.
+       01 WS-CLUE-REASON       PIC X(30).
+       01 WS-CLUE-IDX          PIC 9(2).
+       01 WS-CLUE-CHAR         PIC X.
+       01 WS-CLUE-DIGITS       PIC 9(2)     VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY 'Advent of Code 2018, Day 1 - Frequency Audit'
+           PERFORM PREPARE-AUDIT.
+           GOBACK.
+      *
+       PREPARE-AUDIT.
+           ACCEPT WS-PUZZLE-FILE FROM ENVIRONMENT 'PUZZLE'
+               ON EXCEPTION
+                   MOVE 'input' TO WS-PUZZLE-FILE
+           END-ACCEPT.
+           OPEN INPUT PUZZLE.
+           IF WS-PUZZLE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PUZZLE FILE ' WS-PUZZLE-FILE
+                   ', STATUS ' WS-PUZZLE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PUZZLE-REJECT.
+           OPEN OUTPUT FREQ-AUDIT.
+           OPEN OUTPUT PUZZLE-HIST-FILE.
+           IF WS-PH-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PUZZLE-HIST-FILE, STATUS '
+                   WS-PH-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FREQ-SEEN-FILE.
+           CLOSE FREQ-SEEN-FILE.
+           OPEN I-O FREQ-SEEN-FILE.
+           IF WS-FS-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN FREQ-SEEN-FILE, STATUS '
+                   WS-FS-STATUS
+               STOP RUN
+           END-IF.
+           READ PUZZLE RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+           PERFORM PROCESS-CLUE UNTIL WS-EOF = 'Y'.
+           CLOSE PUZZLE.
+           CLOSE PUZZLE-HIST-FILE.
+      * A deck with every clue rejected by VALIDATE-CLUE leaves
+      * WS-PUZZLE-COUNT at 0 - skip the wraparound walk rather than
+      * let it open PUZZLE-HIST-FILE INPUT on an empty index and
+      * report the resulting failed keyed read as a corrupt index.
+      * A duplicate showing up on the very first pass is handled
+      * already; anything else needs the wraparound walk below to
+      * reach the frequency Part 2 actually reports, the same way
+      * AOC1801's own Part 2 search keeps circling the deck.
+           IF WS-PUZZLE-COUNT NOT = 0 AND WS-FREQ-MATCH NOT = 'Y'
+               OPEN INPUT PUZZLE-HIST-FILE
+               IF WS-PH-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO REOPEN PUZZLE-HIST-FILE, STATUS '
+                       WS-PH-STATUS
+                   STOP RUN
+               END-IF
+               SET P TO 1
+               PERFORM FREQUENCY-WALK
+                   UNTIL WS-FREQ-MATCH = 'Y' OR WS-NO-DUP = 'Y'
+                       OR WS-HIST-ERROR = 'Y'
+               CLOSE PUZZLE-HIST-FILE
+           END-IF.
+           CLOSE PUZZLE-REJECT.
+           CLOSE FREQ-AUDIT.
+           CLOSE FREQ-SEEN-FILE.
+           IF WS-PUZZLE-COUNT = 0
+               DISPLAY 'NO VALID CLUES IN DECK - AUDIT TRAIL SKIPPED'
+           ELSE
+               IF WS-HIST-ERROR = 'Y'
+                   DISPLAY 'AUDIT ABORTED - CLUE HISTORY FILE '
+                       'INCOMPLETE'
+               ELSE
+                   IF WS-FREQ-MATCH = 'Y'
+                       DISPLAY 'Audit trail reaches duplicate '
+                           'frequency ' WS-FREQ-DUP ' after '
+                           WS-PASS-COUNT ' pass(es)'
+                   ELSE
+                       DISPLAY 'NO DUPLICATE FREQUENCY FOUND WITHIN '
+                           WS-MAX-PASSES
+                           ' PASSES - AUDIT TRAIL INCOMPLETE'
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       PROCESS-CLUE.
+           PERFORM VALIDATE-CLUE.
+           IF WS-CLUE-VALID = 'Y'
+               ADD 1 TO WS-PUZZLE-COUNT
+               MOVE WS-PUZZLE-COUNT TO PH-SEQ
+               MOVE PUZZLE-CLUE TO PH-CLUE
+               WRITE PH-RECORD
+               ADD 1 TO WS-SEQ
+               MOVE SPACES TO WS-AUDIT-CLUE
+               IF WS-RECORD-SIZE > 0
+                   MOVE PUZZLE-CLUE(1:WS-RECORD-SIZE) TO
+                       WS-AUDIT-CLUE(1:WS-RECORD-SIZE)
+               END-IF
+               MOVE PUZZLE-CLUE TO WS-FREQ-SHFT
+               ADD WS-FREQ-SHFT TO WS-FREQ-LAST
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM CHECK-FREQ-SEEN
+           ELSE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+           READ PUZZLE RECORD AT END MOVE 'Y' TO WS-EOF END-READ.
+      *
+      * Continues the walk past physical end-of-file by re-reading the
+      * clue deck from PUZZLE-HIST-FILE - PART-2's wraparound in
+      * AOC1801, applied here so the audit trail reaches whatever
+      * frequency Part 2 actually reported as the duplicate.
+       FREQUENCY-WALK.
+           IF P > WS-PUZZLE-COUNT
+               SET P TO 1
+               ADD 1 TO WS-PASS-COUNT
+               IF WS-PASS-COUNT > WS-MAX-PASSES
+                   MOVE 'Y' TO WS-NO-DUP
+               END-IF
+           END-IF.
+           IF WS-NO-DUP NOT = 'Y' AND WS-HIST-ERROR NOT = 'Y'
+               MOVE P TO PH-SEQ
+               READ PUZZLE-HIST-FILE KEY IS PH-SEQ
+                   INVALID KEY
+                       DISPLAY 'CLUE ' PH-SEQ
+                           ' MISSING FROM HIST - ABORTING'
+                       MOVE 'Y' TO WS-HIST-ERROR
+               END-READ
+               IF WS-HIST-ERROR NOT = 'Y'
+                   ADD 1 TO WS-SEQ
+                   MOVE PH-CLUE TO WS-AUDIT-CLUE
+                   MOVE PH-CLUE TO WS-FREQ-SHFT
+                   ADD WS-FREQ-SHFT TO WS-FREQ-LAST
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM CHECK-FREQ-SEEN
+                   ADD 1 TO P
+               END-IF
+           END-IF.
+      *
+      * Keyed lookup, same design as AOC1801's CHECK-FREQ-SEEN - and,
+      * like it, a no-op once a match is found, so PROCESS-CLUE
+      * walking past the matched clue to the end of the first pass
+      * can't record or re-detect anything past the one actually
+      * reported as the duplicate.
+       CHECK-FREQ-SEEN.
+           IF WS-FREQ-MATCH NOT = 'Y'
+               COMPUTE FS-KEY = WS-FREQ-LAST + WS-FREQ-KEY-OFFSET
+               READ FREQ-SEEN-FILE KEY IS FS-KEY
+                   INVALID KEY
+                       MOVE WS-FREQ-LAST TO FS-FREQ
+                       WRITE FS-RECORD
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FREQ-MATCH
+                       MOVE WS-FREQ-LAST TO WS-FREQ-DUP
+               END-READ
+           END-IF.
+      *
+      * Same leading-sign-plus-digits check AOC1801 applies, kept in
+      * step with it so the audit trail and the posted totals never
+      * disagree about which clues were clean.
+       VALIDATE-CLUE.
+           MOVE 'Y' TO WS-CLUE-VALID.
+           MOVE SPACES TO WS-CLUE-REASON.
+           MOVE 0 TO WS-CLUE-DIGITS.
+           IF WS-RECORD-SIZE < 2
+               MOVE 'N' TO WS-CLUE-VALID
+               MOVE 'RECORD TOO SHORT' TO WS-CLUE-REASON
+           ELSE
+               IF PUZZLE-CLUE(1:1) NOT = '+' AND
+                  PUZZLE-CLUE(1:1) NOT = '-'
+                   MOVE 'N' TO WS-CLUE-VALID
+                   MOVE 'MISSING LEADING SIGN' TO WS-CLUE-REASON
+               END-IF
+           END-IF.
+           IF WS-CLUE-VALID = 'Y'
+               PERFORM CHECK-CLUE-DIGIT VARYING WS-CLUE-IDX FROM 2 BY 1
+                       UNTIL WS-CLUE-IDX > WS-RECORD-SIZE
+               IF WS-CLUE-VALID = 'Y' AND WS-CLUE-DIGITS = 0
+                   MOVE 'N' TO WS-CLUE-VALID
+                   MOVE 'NO DIGITS IN CLUE' TO WS-CLUE-REASON
+               END-IF
+           END-IF.
+      *
+      * One character of the clue body per call - same out-of-line
+      * PERFORM style AOC1801's VALIDATE-CLUE uses.
+       CHECK-CLUE-DIGIT.
+           MOVE PUZZLE-CLUE(WS-CLUE-IDX:1) TO WS-CLUE-CHAR.
+           IF WS-CLUE-CHAR IS NUMERIC
+               ADD 1 TO WS-CLUE-DIGITS
+           ELSE
+               MOVE 'N' TO WS-CLUE-VALID
+               MOVE 'NON-NUMERIC CLUE BODY' TO WS-CLUE-REASON
+           END-IF.
+      *
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-SEQ TO AUDIT-SEQ.
+           MOVE WS-AUDIT-CLUE TO AUDIT-CLUE.
+           MOVE WS-FREQ-SHFT TO AUDIT-SHIFT.
+           MOVE WS-FREQ-LAST TO AUDIT-RUNNING-FREQ.
+           WRITE AUDIT-RECORD.
+      *
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD.
+           IF WS-RECORD-SIZE > 0
+               MOVE PUZZLE-CLUE(1:WS-RECORD-SIZE) TO
+                   REJECT-CLUE(1:WS-RECORD-SIZE)
+           END-IF.
+           MOVE WS-CLUE-REASON TO REJECT-REASON.
+           WRITE REJECT-RECORD.
